@@ -0,0 +1,22 @@
+      *****************************************************
+      * DPPARMS - parameter block passed on every         *
+      * CALL 'DataProgram' ...  USING DP-PARAMETERS.       *
+      *                                                    *
+      * DP-FUNCTION selects the action.  DP-ACCOUNT-NUMBER *
+      * is always the key.  On READ, DataProgram fills in  *
+      * the balance/limit/last-posting fields; on WRITE it *
+      * stores whatever the caller put in those fields.    *
+      *****************************************************
+       01  DP-PARAMETERS.
+           05  DP-FUNCTION            PIC X(06).
+               88  DP-FUNC-READ           VALUE 'READ  '.
+               88  DP-FUNC-WRITE          VALUE 'WRITE '.
+           05  DP-ACCOUNT-NUMBER      PIC 9(10).
+           05  DP-BALANCE             PIC S9(9)V99.
+           05  DP-OVERDRAFT-LIMIT     PIC 9(7)V99.
+           05  DP-LAST-OPERATION      PIC X(06).
+           05  DP-LAST-AMOUNT         PIC S9(9)V99.
+           05  DP-LAST-TXN-SEQ        PIC 9(09).
+           05  DP-STATUS              PIC X(02).
+               88  DP-STATUS-OK           VALUE '00'.
+               88  DP-STATUS-NEW-ACCOUNT  VALUE '01'.
