@@ -0,0 +1,20 @@
+      *****************************************************
+      * LEDGREC - one posted entry on the transaction      *
+      * history file (TRANLEDG).  Written once per         *
+      * CREDIT/DEBIT actually applied to an account,        *
+      * including each leg of an XFER and a REVRSL.        *
+      *****************************************************
+       01  LEDGER-RECORD.
+           05  LDG-ACCOUNT-NUMBER     PIC 9(10).
+           05  LDG-TXN-SEQ            PIC 9(09).
+           05  LDG-POST-DATE          PIC 9(08).
+           05  LDG-POST-TIME          PIC 9(08).
+           05  LDG-OPERATION-TYPE     PIC X(06).
+           05  LDG-AMOUNT             PIC S9(9)V99.
+           05  LDG-RESULT-BALANCE     PIC S9(9)V99.
+           05  LDG-OVERDRAWN-FLAG     PIC X(01).
+               88  LDG-IS-OVERDRAWN       VALUE 'Y'.
+           05  LDG-RELATED-ACCOUNT    PIC 9(10).
+           05  LDG-REVERSAL-OF-SEQ    PIC 9(09).
+           05  LDG-OPERATOR-ID        PIC X(08).
+           05  LDG-APPROVER-ID        PIC X(08).
