@@ -0,0 +1,22 @@
+      *****************************************************
+      * PASSOP - operation request block passed on every  *
+      * CALL 'OperationsProgram' ...  USING PASSED-OPERATION.
+      *                                                    *
+      * PO-OPERATION-TYPE selects the action; PO-ACCOUNT-  *
+      * NUMBER/PO-RELATED-ACCOUNT are always the account(s)*
+      * involved.  PO-SUPPLIED-AMOUNT/PO-AMOUNT-SUPPLIED   *
+      * let a non-interactive caller (batch file input, a  *
+      * programmatic job) pass an amount already known     *
+      * instead of being prompted for one; PO-APPROVER-ID  *
+      * lets such a caller pass an already-obtained dual   *
+      * sign-off approval for postings over the threshold. *
+      *****************************************************
+       01  PASSED-OPERATION.
+           05  PO-OPERATION-TYPE      PIC X(06).
+           05  PO-ACCOUNT-NUMBER      PIC 9(10).
+           05  PO-RELATED-ACCOUNT     PIC 9(10).
+           05  PO-OPERATOR-ID         PIC X(08).
+           05  PO-SUPPLIED-AMOUNT     PIC 9(9)V99.
+           05  PO-AMOUNT-SUPPLIED     PIC X(01).
+               88  PO-AMOUNT-IS-SUPPLIED   VALUE 'Y'.
+           05  PO-APPROVER-ID         PIC X(08).
