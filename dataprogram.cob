@@ -0,0 +1,120 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. DataProgram.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT ACCOUNT-MASTER-FILE ASSIGN TO "ACCTMSTR"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS ACCT-ACCOUNT-NUMBER
+               FILE STATUS IS MASTER-FILE-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  ACCOUNT-MASTER-FILE.
+       01  ACCT-RECORD.
+           05  ACCT-ACCOUNT-NUMBER    PIC 9(10).
+           05  ACCT-BALANCE           PIC S9(9)V99.
+           05  ACCT-OVERDRAFT-LIMIT   PIC 9(7)V99.
+           05  ACCT-LAST-OPERATION    PIC X(06).
+           05  ACCT-LAST-AMOUNT       PIC S9(9)V99.
+           05  ACCT-LAST-TXN-SEQ      PIC 9(09).
+
+       WORKING-STORAGE SECTION.
+       77  MASTER-FILE-STATUS         PIC X(02).
+           88  MASTER-FILE-OK             VALUE '00'.
+           88  MASTER-FILE-NOT-FOUND      VALUE '35'.
+
+       LINKAGE SECTION.
+       COPY DPPARMS.
+
+       PROCEDURE DIVISION USING DP-PARAMETERS.
+
+       0000-MAINLINE.
+           PERFORM 1000-OPEN-MASTER THRU 1000-EXIT
+           EVALUATE TRUE
+               WHEN DP-FUNC-READ
+                   PERFORM 2000-READ-ACCOUNT THRU 2000-EXIT
+               WHEN DP-FUNC-WRITE
+                   PERFORM 3000-WRITE-ACCOUNT THRU 3000-EXIT
+           END-EVALUATE
+           CLOSE ACCOUNT-MASTER-FILE
+           GOBACK.
+
+       1000-OPEN-MASTER.
+      *    The master file may not exist yet the first time this
+      *    system is run against a given data set; create it on
+      *    the fly rather than requiring a separate setup step.
+           OPEN I-O ACCOUNT-MASTER-FILE
+           IF MASTER-FILE-NOT-FOUND
+               OPEN OUTPUT ACCOUNT-MASTER-FILE
+               CLOSE ACCOUNT-MASTER-FILE
+               OPEN I-O ACCOUNT-MASTER-FILE
+           END-IF.
+       1000-EXIT.
+           EXIT.
+
+       2000-READ-ACCOUNT.
+           MOVE DP-ACCOUNT-NUMBER TO ACCT-ACCOUNT-NUMBER
+           READ ACCOUNT-MASTER-FILE
+               INVALID KEY
+                   PERFORM 2100-CREATE-NEW-ACCOUNT THRU 2100-EXIT
+               NOT INVALID KEY
+                   SET DP-STATUS-OK TO TRUE
+           END-READ
+           MOVE ACCT-BALANCE         TO DP-BALANCE
+           MOVE ACCT-OVERDRAFT-LIMIT TO DP-OVERDRAFT-LIMIT
+           MOVE ACCT-LAST-OPERATION  TO DP-LAST-OPERATION
+           MOVE ACCT-LAST-AMOUNT     TO DP-LAST-AMOUNT
+           MOVE ACCT-LAST-TXN-SEQ    TO DP-LAST-TXN-SEQ.
+       2000-EXIT.
+           EXIT.
+
+       2100-CREATE-NEW-ACCOUNT.
+      *    First reference to this account number - open it at a
+      *    zero balance instead of rejecting the request.
+           MOVE DP-ACCOUNT-NUMBER TO ACCT-ACCOUNT-NUMBER
+           MOVE ZERO   TO ACCT-BALANCE
+           MOVE ZERO   TO ACCT-OVERDRAFT-LIMIT
+           MOVE SPACES TO ACCT-LAST-OPERATION
+           MOVE ZERO   TO ACCT-LAST-AMOUNT
+           MOVE ZERO   TO ACCT-LAST-TXN-SEQ
+           WRITE ACCT-RECORD
+           SET DP-STATUS-NEW-ACCOUNT TO TRUE.
+       2100-EXIT.
+           EXIT.
+
+       3000-WRITE-ACCOUNT.
+           MOVE DP-ACCOUNT-NUMBER    TO ACCT-ACCOUNT-NUMBER
+           READ ACCOUNT-MASTER-FILE
+               INVALID KEY
+                   PERFORM 3200-INSERT-ACCOUNT THRU 3200-EXIT
+               NOT INVALID KEY
+                   PERFORM 3100-REPLACE-ACCOUNT THRU 3100-EXIT
+           END-READ.
+       3000-EXIT.
+           EXIT.
+
+       3100-REPLACE-ACCOUNT.
+           MOVE DP-BALANCE           TO ACCT-BALANCE
+           MOVE DP-OVERDRAFT-LIMIT   TO ACCT-OVERDRAFT-LIMIT
+           MOVE DP-LAST-OPERATION    TO ACCT-LAST-OPERATION
+           MOVE DP-LAST-AMOUNT       TO ACCT-LAST-AMOUNT
+           MOVE DP-LAST-TXN-SEQ      TO ACCT-LAST-TXN-SEQ
+           REWRITE ACCT-RECORD
+           SET DP-STATUS-OK TO TRUE.
+       3100-EXIT.
+           EXIT.
+
+       3200-INSERT-ACCOUNT.
+           MOVE DP-ACCOUNT-NUMBER    TO ACCT-ACCOUNT-NUMBER
+           MOVE DP-BALANCE           TO ACCT-BALANCE
+           MOVE DP-OVERDRAFT-LIMIT   TO ACCT-OVERDRAFT-LIMIT
+           MOVE DP-LAST-OPERATION    TO ACCT-LAST-OPERATION
+           MOVE DP-LAST-AMOUNT       TO ACCT-LAST-AMOUNT
+           MOVE DP-LAST-TXN-SEQ      TO ACCT-LAST-TXN-SEQ
+           WRITE ACCT-RECORD
+           SET DP-STATUS-OK TO TRUE.
+       3200-EXIT.
+           EXIT.
