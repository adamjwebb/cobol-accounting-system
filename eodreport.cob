@@ -0,0 +1,189 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. EndOfDayReport.
+
+      *-----------------------------------------------------------*
+      * Reads the transaction ledger written by OperationsProgram *
+      * and prints, per account, the opening balance, total       *
+      * credits, total debits and closing balance for the run.    *
+      *-----------------------------------------------------------*
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT TRANSACTION-LEDGER-FILE ASSIGN TO "TRANLEDG"
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS LEDGER-FILE-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  TRANSACTION-LEDGER-FILE.
+       COPY LEDGREC.
+
+       WORKING-STORAGE SECTION.
+       01  LEDGER-FILE-STATUS         PIC X(02).
+           88  LEDGER-FILE-OK             VALUE '00'.
+
+       01  LEDGER-EOF-SWITCH          PIC X(01).
+           88  LEDGER-EOF                  VALUE 'Y'.
+           88  LEDGER-NOT-EOF               VALUE 'N'.
+
+       77  REPORT-DATE                PIC 9(08).
+       77  ACCOUNT-TABLE-COUNT        PIC 9(04)     VALUE ZERO.
+       77  TABLE-SEARCH-INDEX         PIC 9(04)     COMP.
+       77  TABLE-PRINT-INDEX          PIC 9(04)     COMP.
+       01  FOUND-ENTRY-SWITCH         PIC X(01).
+           88  ENTRY-WAS-FOUND             VALUE 'Y'.
+           88  ENTRY-WAS-NOT-FOUND          VALUE 'N'.
+
+       01  SKIP-RECORD-SWITCH         PIC X(01).
+           88  SKIP-THIS-RECORD             VALUE 'Y'.
+           88  PROCESS-THIS-RECORD          VALUE 'N'.
+
+       01  TABLE-FULL-SWITCH          PIC X(01)     VALUE 'N'.
+           88  TABLE-FULL-REPORTED         VALUE 'Y'.
+           88  TABLE-FULL-NOT-REPORTED     VALUE 'N'.
+
+       01  ACCOUNT-SUMMARY-TABLE.
+           05  ACCOUNT-SUMMARY-ENTRY OCCURS 500 TIMES
+                   INDEXED BY SUMMARY-IDX.
+               10  TAB-ACCOUNT-NUMBER  PIC 9(10).
+               10  TAB-OPENING-BALANCE PIC S9(9)V99.
+               10  TAB-TOTAL-CREDITS   PIC S9(9)V99.
+               10  TAB-TOTAL-DEBITS    PIC S9(9)V99.
+               10  TAB-CLOSING-BALANCE PIC S9(9)V99.
+
+       PROCEDURE DIVISION.
+
+       0000-MAINLINE.
+           PERFORM 1000-INITIALIZE THRU 1000-EXIT
+           PERFORM 2000-READ-LEDGER-RECORD THRU 2000-EXIT
+           PERFORM 2100-ACCUMULATE-ONE-RECORD THRU 2100-EXIT
+               UNTIL LEDGER-EOF
+           CLOSE TRANSACTION-LEDGER-FILE
+           PERFORM 3000-PRINT-REPORT THRU 3000-EXIT
+           GOBACK.
+
+       1000-INITIALIZE.
+           SET LEDGER-NOT-EOF TO TRUE
+           MOVE ZERO TO ACCOUNT-TABLE-COUNT
+           INITIALIZE ACCOUNT-SUMMARY-TABLE
+           ACCEPT REPORT-DATE FROM DATE YYYYMMDD
+           OPEN INPUT TRANSACTION-LEDGER-FILE
+           IF NOT LEDGER-FILE-OK
+               DISPLAY "No transaction ledger found - nothing to report"
+               SET LEDGER-EOF TO TRUE
+           END-IF.
+       1000-EXIT.
+           EXIT.
+
+       2000-READ-LEDGER-RECORD.
+           READ TRANSACTION-LEDGER-FILE
+               AT END
+                   SET LEDGER-EOF TO TRUE
+           END-READ.
+       2000-EXIT.
+           EXIT.
+
+       2100-ACCUMULATE-ONE-RECORD.
+           IF LDG-POST-DATE = REPORT-DATE
+               SET PROCESS-THIS-RECORD TO TRUE
+               PERFORM 2200-FIND-OR-ADD-ACCOUNT THRU 2200-EXIT
+               IF PROCESS-THIS-RECORD
+                   IF LDG-OPERATION-TYPE = 'CREDIT'
+                       ADD LDG-AMOUNT TO TAB-TOTAL-CREDITS (SUMMARY-IDX)
+                   ELSE
+                       IF LDG-OPERATION-TYPE = 'DEBIT '
+                           ADD LDG-AMOUNT
+                               TO TAB-TOTAL-DEBITS (SUMMARY-IDX)
+                       END-IF
+                   END-IF
+                   MOVE LDG-RESULT-BALANCE
+                       TO TAB-CLOSING-BALANCE (SUMMARY-IDX)
+               END-IF
+           END-IF
+           PERFORM 2000-READ-LEDGER-RECORD THRU 2000-EXIT.
+       2100-EXIT.
+           EXIT.
+
+      *-----------------------------------------------------------*
+      * Locate this account's row in the working table, adding a  *
+      * new one (with its opening balance derived by backing the  *
+      * first entry's amount out of its resulting balance) the    *
+      * first time the account is seen.                           *
+      *-----------------------------------------------------------*
+       2200-FIND-OR-ADD-ACCOUNT.
+           SET ENTRY-WAS-NOT-FOUND TO TRUE
+           SET SUMMARY-IDX TO 1
+           SEARCH ACCOUNT-SUMMARY-ENTRY
+               AT END
+                   SET ENTRY-WAS-NOT-FOUND TO TRUE
+               WHEN TAB-ACCOUNT-NUMBER (SUMMARY-IDX) =
+                       LDG-ACCOUNT-NUMBER
+                   SET ENTRY-WAS-FOUND TO TRUE
+           END-SEARCH
+           IF ENTRY-WAS-NOT-FOUND
+               IF ACCOUNT-TABLE-COUNT >= 500
+                   PERFORM 2250-REPORT-TABLE-FULL THRU 2250-EXIT
+               ELSE
+                   ADD 1 TO ACCOUNT-TABLE-COUNT
+                   SET SUMMARY-IDX TO ACCOUNT-TABLE-COUNT
+                   MOVE LDG-ACCOUNT-NUMBER TO
+                       TAB-ACCOUNT-NUMBER (SUMMARY-IDX)
+                   MOVE ZERO TO TAB-TOTAL-CREDITS (SUMMARY-IDX)
+                   MOVE ZERO TO TAB-TOTAL-DEBITS (SUMMARY-IDX)
+                   IF LDG-OPERATION-TYPE = 'CREDIT'
+                       COMPUTE TAB-OPENING-BALANCE (SUMMARY-IDX) =
+                           LDG-RESULT-BALANCE - LDG-AMOUNT
+                   ELSE
+                       COMPUTE TAB-OPENING-BALANCE (SUMMARY-IDX) =
+                           LDG-RESULT-BALANCE + LDG-AMOUNT
+                   END-IF
+               END-IF
+           END-IF.
+       2200-EXIT.
+           EXIT.
+
+      *-----------------------------------------------------------*
+      * The summary table is full - this and any further new      *
+      * accounts for the run are left out of the report rather    *
+      * than overrunning the table.  Reported once, not once per  *
+      * ledger record.                                             *
+      *-----------------------------------------------------------*
+       2250-REPORT-TABLE-FULL.
+           SET SKIP-THIS-RECORD TO TRUE
+           IF TABLE-FULL-NOT-REPORTED
+               DISPLAY
+                 "Account summary table full at 500 accounts - "
+                 "report is truncated for this run"
+               SET TABLE-FULL-REPORTED TO TRUE
+           END-IF.
+       2250-EXIT.
+           EXIT.
+
+       3000-PRINT-REPORT.
+           IF ACCOUNT-TABLE-COUNT = ZERO
+               GO TO 3000-EXIT
+           END-IF
+           DISPLAY "=========================================="
+           DISPLAY "  END-OF-DAY RECONCILIATION REPORT"
+           DISPLAY "=========================================="
+           PERFORM 3100-PRINT-ONE-ACCOUNT THRU 3100-EXIT
+               VARYING TABLE-PRINT-INDEX FROM 1 BY 1
+               UNTIL TABLE-PRINT-INDEX > ACCOUNT-TABLE-COUNT
+           DISPLAY "==========================================".
+       3000-EXIT.
+           EXIT.
+
+       3100-PRINT-ONE-ACCOUNT.
+           DISPLAY "Account: "
+               TAB-ACCOUNT-NUMBER (TABLE-PRINT-INDEX)
+           DISPLAY "  Opening balance: "
+               TAB-OPENING-BALANCE (TABLE-PRINT-INDEX)
+           DISPLAY "  Total credits:   "
+               TAB-TOTAL-CREDITS (TABLE-PRINT-INDEX)
+           DISPLAY "  Total debits:    "
+               TAB-TOTAL-DEBITS (TABLE-PRINT-INDEX)
+           DISPLAY "  Closing balance: "
+               TAB-CLOSING-BALANCE (TABLE-PRINT-INDEX)
+           DISPLAY "----------------------------------------------".
+       3100-EXIT.
+           EXIT.
