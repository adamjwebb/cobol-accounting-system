@@ -0,0 +1,123 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. MonthlyInterestBatch.
+
+      *-----------------------------------------------------------*
+      * Month-end batch job.  Reads a control file of accounts    *
+      * with an interest rate or flat fee to apply, looks up each *
+      * account's current balance through DataProgram, computes   *
+      * the posting, and drives it through OperationsProgram's    *
+      * normal CREDIT/DEBIT path so it lands in the ledger and    *
+      * the reconciliation report like any operator posting.      *
+      *-----------------------------------------------------------*
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT ACCOUNT-CONTROL-FILE ASSIGN TO "ACCTLIST"
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS CONTROL-FILE-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  ACCOUNT-CONTROL-FILE.
+       01  ACCOUNT-CONTROL-RECORD.
+           05  CTL-ACCOUNT-NUMBER     PIC 9(10).
+           05  CTL-POSTING-TYPE       PIC X(03).
+               88  CTL-IS-INTEREST        VALUE 'INT'.
+               88  CTL-IS-FEE              VALUE 'FEE'.
+           05  CTL-RATE-OR-FEE        PIC 9(03)V99999.
+
+       WORKING-STORAGE SECTION.
+       01  CONTROL-FILE-STATUS        PIC X(02).
+           88  CONTROL-FILE-OK             VALUE '00'.
+
+       01  CONTROL-EOF-SWITCH         PIC X(01).
+           88  CONTROL-EOF                  VALUE 'Y'.
+           88  CONTROL-NOT-EOF               VALUE 'N'.
+
+       77  COMPUTED-AMOUNT            PIC 9(9)V99.
+
+       COPY DPPARMS.
+
+       COPY PASSOP
+           REPLACING
+               ==PASSED-OPERATION==    BY ==BATCH-PASSED-OPERATION==
+               ==PO-OPERATION-TYPE==   BY ==BPO-OPERATION-TYPE==
+               ==PO-ACCOUNT-NUMBER==   BY ==BPO-ACCOUNT-NUMBER==
+               ==PO-RELATED-ACCOUNT==  BY ==BPO-RELATED-ACCOUNT==
+               ==PO-OPERATOR-ID==      BY ==BPO-OPERATOR-ID==
+               ==PO-SUPPLIED-AMOUNT==  BY ==BPO-SUPPLIED-AMOUNT==
+               ==PO-AMOUNT-SUPPLIED==  BY ==BPO-AMOUNT-SUPPLIED==
+               ==PO-AMOUNT-IS-SUPPLIED== BY ==BPO-AMOUNT-IS-SUPPLIED==
+               ==PO-APPROVER-ID==      BY ==BPO-APPROVER-ID==.
+
+       PROCEDURE DIVISION.
+
+       0000-MAINLINE.
+           SET CONTROL-NOT-EOF TO TRUE
+           MOVE ZERO      TO BPO-RELATED-ACCOUNT
+           MOVE 'BATCH   ' TO BPO-OPERATOR-ID
+           MOVE 'Y'       TO BPO-AMOUNT-SUPPLIED
+           MOVE SPACES    TO BPO-APPROVER-ID
+           OPEN INPUT ACCOUNT-CONTROL-FILE
+           IF NOT CONTROL-FILE-OK
+               DISPLAY "No account control file found - nothing to post"
+           ELSE
+               PERFORM 1000-READ-CONTROL-RECORD THRU 1000-EXIT
+               PERFORM 2000-PROCESS-ONE-ACCOUNT THRU 2000-EXIT
+                   UNTIL CONTROL-EOF
+               CLOSE ACCOUNT-CONTROL-FILE
+           END-IF
+           GOBACK.
+
+       1000-READ-CONTROL-RECORD.
+           READ ACCOUNT-CONTROL-FILE
+               AT END
+                   SET CONTROL-EOF TO TRUE
+           END-READ.
+       1000-EXIT.
+           EXIT.
+
+       2000-PROCESS-ONE-ACCOUNT.
+           SET DP-FUNC-READ TO TRUE
+           MOVE CTL-ACCOUNT-NUMBER TO DP-ACCOUNT-NUMBER
+           CALL 'DataProgram' USING DP-PARAMETERS
+           MOVE ZERO TO COMPUTED-AMOUNT
+           IF CTL-IS-INTEREST
+               PERFORM 2100-COMPUTE-INTEREST THRU 2100-EXIT
+           ELSE
+               IF CTL-IS-FEE
+                   COMPUTE COMPUTED-AMOUNT ROUNDED = CTL-RATE-OR-FEE
+               END-IF
+           END-IF
+           IF COMPUTED-AMOUNT > ZERO
+               PERFORM 2200-POST-COMPUTED-AMOUNT THRU 2200-EXIT
+           ELSE
+               DISPLAY "No posting for account " CTL-ACCOUNT-NUMBER
+                   ": computed amount is zero"
+           END-IF
+           PERFORM 1000-READ-CONTROL-RECORD THRU 1000-EXIT.
+       2000-EXIT.
+           EXIT.
+
+       2100-COMPUTE-INTEREST.
+      *    DP-BALANCE is only credited interest when it is
+      *    positive; an overdrawn account is not paid interest
+      *    on the shortfall.
+           IF DP-BALANCE > ZERO
+               COMPUTE COMPUTED-AMOUNT ROUNDED =
+                   DP-BALANCE * CTL-RATE-OR-FEE
+           END-IF.
+       2100-EXIT.
+           EXIT.
+
+       2200-POST-COMPUTED-AMOUNT.
+           MOVE CTL-ACCOUNT-NUMBER TO BPO-ACCOUNT-NUMBER
+           MOVE COMPUTED-AMOUNT   TO BPO-SUPPLIED-AMOUNT
+           IF CTL-IS-INTEREST
+               MOVE 'CREDIT' TO BPO-OPERATION-TYPE
+           ELSE
+               MOVE 'DEBIT ' TO BPO-OPERATION-TYPE
+           END-IF
+           CALL 'OperationsProgram' USING BATCH-PASSED-OPERATION.
+       2200-EXIT.
+           EXIT.
