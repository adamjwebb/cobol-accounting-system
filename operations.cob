@@ -1,40 +1,532 @@
        IDENTIFICATION DIVISION.
        PROGRAM-ID. OperationsProgram.
 
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT TRANSACTION-LEDGER-FILE ASSIGN TO "TRANLEDG"
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS LEDGER-FILE-STATUS.
+
+           SELECT BATCH-TRANSACTION-FILE ASSIGN TO "BATCHIN"
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS BATCH-FILE-STATUS.
+
        DATA DIVISION.
+       FILE SECTION.
+       FD  TRANSACTION-LEDGER-FILE.
+       COPY LEDGREC.
+
+       FD  BATCH-TRANSACTION-FILE.
+       01  BATCH-TRANSACTION-RECORD.
+           05  BATCH-OPERATION-TYPE   PIC X(06).
+           05  BATCH-ACCOUNT-NUMBER   PIC 9(10).
+           05  BATCH-AMOUNT           PIC 9(9)V99.
+           05  BATCH-APPROVER-ID      PIC X(08).
+
        WORKING-STORAGE SECTION.
-       01  OPERATION-TYPE     PIC X(6).
-       01  AMOUNT             PIC 9(6)V99.
-       01  FINAL-BALANC       PIC 9(9)V99 VALUE 0.
+       01  CURRENT-OPERATION-TYPE     PIC X(06).
+           88  OPERATION-IS-TOTAL         VALUE 'TOTAL '.
+           88  OPERATION-IS-CREDIT        VALUE 'CREDIT'.
+           88  OPERATION-IS-DEBIT         VALUE 'DEBIT '.
+           88  OPERATION-IS-XFER          VALUE 'XFER  '.
+           88  OPERATION-IS-REVERSAL      VALUE 'REVRSL'.
+           88  OPERATION-IS-BATCH         VALUE 'BATCH '.
+           88  OPERATION-IS-SETLIM        VALUE 'SETLIM'.
+
+       77  CURRENT-ACCOUNT-NUMBER     PIC 9(10).
+       77  CURRENT-RELATED-ACCOUNT    PIC 9(10)     VALUE ZERO.
+       77  TRANSFER-SOURCE-ACCOUNT    PIC 9(10).
+       77  CURRENT-OPERATOR-ID        PIC X(08).
+       77  CURRENT-APPROVER-ID        PIC X(08)     VALUE SPACES.
+       77  CURRENT-AMOUNT             PIC 9(9)V99.
+       77  CURRENT-BALANCE            PIC S9(9)V99.
+       77  CURRENT-OVERDRAFT-LIMIT    PIC 9(7)V99.
+       77  PROJECTED-BALANCE          PIC S9(9)V99.
+       77  CURRENT-REVERSAL-OF-SEQ    PIC 9(09)     VALUE ZERO.
+       77  NEW-TXN-SEQ                PIC 9(09).
+       77  CURRENT-POST-DATE          PIC 9(08).
+       77  CURRENT-POST-TIME          PIC 9(08).
+       77  INPUT-AMOUNT               PIC S9(9)V99.
+       77  NEW-LIMIT-INPUT            PIC 9(7)V99.
+       77  CONFIRMATION-RESPONSE      PIC X(01).
+       77  AMOUNT-PROMPT-TEXT         PIC X(32).
+       77  DUAL-SIGNOFF-THRESHOLD     PIC 9(9)V99   VALUE 10000.00.
+
+       01  POSTING-MODE               PIC X(01)     VALUE 'I'.
+           88  INTERACTIVE-MODE           VALUE 'I'.
+           88  BATCH-FILE-MODE            VALUE 'F'.
+           88  PROGRAMMATIC-MODE          VALUE 'P'.
+
+       01  AMOUNT-VALID-SWITCH        PIC X(01).
+           88  AMOUNT-VALID                VALUE 'Y'.
+           88  AMOUNT-INVALID              VALUE 'N'.
+
+       01  POSTING-RESULT-SWITCH      PIC X(01).
+           88  POSTING-SUCCESSFUL          VALUE 'Y'.
+           88  POSTING-FAILED              VALUE 'N'.
+
+       01  SIGNOFF-SWITCH             PIC X(01).
+           88  SIGNOFF-OK                   VALUE 'Y'.
+           88  SIGNOFF-NOT-OK               VALUE 'N'.
+
+       01  OVERDRAWN-SWITCH           PIC X(01).
+           88  RESULT-IS-OVERDRAWN         VALUE 'Y'.
+           88  RESULT-IS-NOT-OVERDRAWN     VALUE 'N'.
+
+       01  BATCH-EOF-SWITCH           PIC X(01).
+           88  BATCH-EOF                   VALUE 'Y'.
+           88  BATCH-NOT-EOF               VALUE 'N'.
+
+       01  LEDGER-FILE-STATUS         PIC X(02).
+           88  LEDGER-FILE-OK               VALUE '00'.
+           88  LEDGER-FILE-NOT-FOUND        VALUE '35'.
+
+       01  BATCH-FILE-STATUS          PIC X(02).
+           88  BATCH-FILE-OK               VALUE '00'.
+
+       COPY DPPARMS.
 
        LINKAGE SECTION.
-       01  PASSED-OPERATION   PIC X(6).
+       COPY PASSOP.
 
        PROCEDURE DIVISION USING PASSED-OPERATION.
-           MOVE PASSED-OPERATION TO OPERATION-TYPE
-
-           IF OPERATION-TYPE = 'TOTAL '
-               CALL 'DataProgram' USING 'READ', FINAL-BALANC
-               DISPLAY "Current balance: " FINAL-BALANC
-
-           ELSE IF OPERATION-TYPE = 'CREDIT'
-               DISPLAY "Enter credit amount: "
-               ACCEPT AMOUNT
-               CALL 'DataProgram' USING 'READ', FINAL-BALANC
-               ADD AMOUNT TO FINAL-BALANC
-               CALL 'DataProgram' USING 'WRITE', FINAL-BALANC
-               DISPLAY "Amount credited. New balance: " FINAL-BALANC
-
-           ELSE IF OPERATION-TYPE = 'DEBIT '
-               DISPLAY "Enter debit amount: "
-               ACCEPT AMOUNT
-               CALL 'DataProgram' USING 'READ', FINAL-BALANC
-               IF FINAL-BALANC >= AMOUNT
-                   SUBTRACT AMOUNT FROM FINAL-BALANC
-                   CALL 'DataProgram' USING 'WRITE', FINAL-BALANC
-                   DISPLAY "Amount debited. New balance: " FINAL-BALANC
+
+       0000-MAINLINE.
+           PERFORM 1000-INITIALIZE THRU 1000-EXIT
+           EVALUATE TRUE
+               WHEN OPERATION-IS-TOTAL
+                   PERFORM 3000-DO-TOTAL THRU 3000-EXIT
+               WHEN OPERATION-IS-CREDIT
+                   PERFORM 4000-DO-CREDIT THRU 4000-EXIT
+               WHEN OPERATION-IS-DEBIT
+                   PERFORM 5000-DO-DEBIT THRU 5000-EXIT
+               WHEN OPERATION-IS-XFER
+                   PERFORM 6000-DO-TRANSFER THRU 6000-EXIT
+               WHEN OPERATION-IS-REVERSAL
+                   PERFORM 7000-DO-REVERSAL THRU 7000-EXIT
+               WHEN OPERATION-IS-BATCH
+                   PERFORM 8000-DO-BATCH THRU 8000-EXIT
+               WHEN OPERATION-IS-SETLIM
+                   PERFORM 8500-DO-SET-LIMIT THRU 8500-EXIT
+               WHEN OTHER
+                   DISPLAY "Unrecognized operation: "
+                       CURRENT-OPERATION-TYPE
+           END-EVALUATE
+           GOBACK.
+
+       1000-INITIALIZE.
+           MOVE PO-OPERATION-TYPE  TO CURRENT-OPERATION-TYPE
+           MOVE PO-ACCOUNT-NUMBER  TO CURRENT-ACCOUNT-NUMBER
+           MOVE PO-RELATED-ACCOUNT TO CURRENT-RELATED-ACCOUNT
+           MOVE PO-OPERATOR-ID     TO CURRENT-OPERATOR-ID
+           MOVE PO-APPROVER-ID     TO CURRENT-APPROVER-ID
+           MOVE ZERO               TO CURRENT-REVERSAL-OF-SEQ
+           SET INTERACTIVE-MODE TO TRUE
+           IF PO-AMOUNT-IS-SUPPLIED
+               MOVE PO-SUPPLIED-AMOUNT TO CURRENT-AMOUNT
+               SET PROGRAMMATIC-MODE TO TRUE
+           END-IF.
+       1000-EXIT.
+           EXIT.
+
+      *-----------------------------------------------------------*
+      * TOTAL - display the current balance for an account.       *
+      *-----------------------------------------------------------*
+       3000-DO-TOTAL.
+           PERFORM 3100-READ-ACCOUNT THRU 3100-EXIT
+           DISPLAY "Account " CURRENT-ACCOUNT-NUMBER
+               " balance: " CURRENT-BALANCE.
+       3000-EXIT.
+           EXIT.
+
+       3100-READ-ACCOUNT.
+           SET DP-FUNC-READ TO TRUE
+           MOVE CURRENT-ACCOUNT-NUMBER TO DP-ACCOUNT-NUMBER
+           CALL 'DataProgram' USING DP-PARAMETERS
+           MOVE DP-BALANCE         TO CURRENT-BALANCE
+           MOVE DP-OVERDRAFT-LIMIT TO CURRENT-OVERDRAFT-LIMIT.
+       3100-EXIT.
+           EXIT.
+
+      *-----------------------------------------------------------*
+      * CREDIT                                                    *
+      *-----------------------------------------------------------*
+       4000-DO-CREDIT.
+           MOVE 'CREDIT' TO CURRENT-OPERATION-TYPE
+           MOVE "Enter credit amount: " TO AMOUNT-PROMPT-TEXT
+           SET AMOUNT-INVALID TO TRUE
+           IF INTERACTIVE-MODE
+               PERFORM 4150-GET-VALID-AMOUNT THRU 4150-EXIT
+           ELSE
+               PERFORM 4200-VALIDATE-CURRENT-AMOUNT THRU 4200-EXIT
+               IF AMOUNT-INVALID
+                   DISPLAY "Skipping CREDIT for account "
+                       CURRENT-ACCOUNT-NUMBER ": invalid amount."
+               END-IF
+           END-IF
+           IF AMOUNT-VALID
+               PERFORM 4300-CHECK-DUAL-SIGNOFF THRU 4300-EXIT
+               IF SIGNOFF-OK
+                   PERFORM 4500-POST-TRANSACTION THRU 4500-EXIT
+               END-IF
+           END-IF.
+       4000-EXIT.
+           EXIT.
+
+      *-----------------------------------------------------------*
+      * DEBIT                                                     *
+      *-----------------------------------------------------------*
+       5000-DO-DEBIT.
+           MOVE 'DEBIT ' TO CURRENT-OPERATION-TYPE
+           MOVE "Enter debit amount: " TO AMOUNT-PROMPT-TEXT
+           SET AMOUNT-INVALID TO TRUE
+           IF INTERACTIVE-MODE
+               PERFORM 4150-GET-VALID-AMOUNT THRU 4150-EXIT
+           ELSE
+               PERFORM 4200-VALIDATE-CURRENT-AMOUNT THRU 4200-EXIT
+               IF AMOUNT-INVALID
+                   DISPLAY "Skipping DEBIT for account "
+                       CURRENT-ACCOUNT-NUMBER ": invalid amount."
+               END-IF
+           END-IF
+           IF AMOUNT-VALID
+               PERFORM 4300-CHECK-DUAL-SIGNOFF THRU 4300-EXIT
+               IF SIGNOFF-OK
+                   PERFORM 4500-POST-TRANSACTION THRU 4500-EXIT
+               END-IF
+           END-IF.
+       5000-EXIT.
+           EXIT.
+
+      *-----------------------------------------------------------*
+      * Amount entry / edit, shared by CREDIT, DEBIT and XFER.    *
+      * Non-numeric or zero/negative entries redisplay the        *
+      * prompt until a valid positive amount is keyed in.         *
+      *-----------------------------------------------------------*
+       4150-GET-VALID-AMOUNT.
+           SET AMOUNT-INVALID TO TRUE
+           PERFORM 4160-PROMPT-ONE-AMOUNT THRU 4160-EXIT
+               UNTIL AMOUNT-VALID.
+       4150-EXIT.
+           EXIT.
+
+       4160-PROMPT-ONE-AMOUNT.
+           DISPLAY AMOUNT-PROMPT-TEXT
+           ACCEPT INPUT-AMOUNT
+           PERFORM 4200-VALIDATE-CURRENT-AMOUNT THRU 4200-EXIT
+           IF AMOUNT-INVALID
+               DISPLAY
+                 "Invalid amount - enter numeric digits only, greater "
+                 "than zero."
+           END-IF.
+       4160-EXIT.
+           EXIT.
+
+       4200-VALIDATE-CURRENT-AMOUNT.
+      *    INPUT-AMOUNT must be signed so a typed minus sign is not
+      *    silently dropped by the ACCEPT; the sign is checked here,
+      *    before the value moves into the unsigned CURRENT-AMOUNT,
+      *    since that MOVE would otherwise absolute-value it away.
+           SET AMOUNT-INVALID TO TRUE
+           IF INTERACTIVE-MODE
+               IF INPUT-AMOUNT > ZERO
+                   MOVE INPUT-AMOUNT TO CURRENT-AMOUNT
+                   SET AMOUNT-VALID TO TRUE
+               END-IF
+           ELSE
+               IF CURRENT-AMOUNT > ZERO
+                   SET AMOUNT-VALID TO TRUE
+               END-IF
+           END-IF.
+       4200-EXIT.
+           EXIT.
+
+      *-----------------------------------------------------------*
+      * Dual sign-off for postings over the configured threshold. *
+      * Interactive callers are prompted for a second operator's  *
+      * approval on the spot.  Batch-file and programmatic        *
+      * postings carry no live operator to prompt, so they must   *
+      * already have an approver ID supplied with the posting     *
+      * (BATCH-APPROVER-ID / PO-APPROVER-ID) or the posting is    *
+      * rejected rather than silently exempted.                   *
+      *-----------------------------------------------------------*
+       4300-CHECK-DUAL-SIGNOFF.
+           SET SIGNOFF-OK TO TRUE
+           IF CURRENT-AMOUNT > DUAL-SIGNOFF-THRESHOLD
+               IF INTERACTIVE-MODE
+                   PERFORM 4350-OBTAIN-SECOND-SIGNOFF THRU 4350-EXIT
                ELSE
-                   DISPLAY "Insufficient funds for this debit."
+                   PERFORM 4360-CHECK-SUPPLIED-APPROVER
+                       THRU 4360-EXIT
                END-IF
+           END-IF.
+       4300-EXIT.
+           EXIT.
+
+       4350-OBTAIN-SECOND-SIGNOFF.
+           DISPLAY "Transaction amount exceeds dual sign-off threshold."
+           DISPLAY "Enter approving operator ID: "
+           ACCEPT CURRENT-APPROVER-ID
+           DISPLAY "Confirm posting - enter Y to proceed: "
+           ACCEPT CONFIRMATION-RESPONSE
+           IF CONFIRMATION-RESPONSE = 'Y' OR CONFIRMATION-RESPONSE = 'y'
+               SET SIGNOFF-OK TO TRUE
+           ELSE
+               DISPLAY "Approval not confirmed - transaction cancelled."
+               SET SIGNOFF-NOT-OK TO TRUE
+           END-IF.
+       4350-EXIT.
+           EXIT.
+
+       4360-CHECK-SUPPLIED-APPROVER.
+           IF CURRENT-APPROVER-ID = SPACES
+               DISPLAY
+                 "Posting over dual sign-off threshold rejected - no "
+                 "approver id supplied for account "
+                 CURRENT-ACCOUNT-NUMBER
+               SET SIGNOFF-NOT-OK TO TRUE
+           ELSE
+               SET SIGNOFF-OK TO TRUE
+           END-IF.
+       4360-EXIT.
+           EXIT.
+
+      *-----------------------------------------------------------*
+      * Common posting engine - applies CURRENT-OPERATION-TYPE /  *
+      * CURRENT-AMOUNT against CURRENT-ACCOUNT-NUMBER, persists   *
+      * the new balance through DataProgram and appends the       *
+      * ledger entry.  Used by CREDIT, DEBIT, each leg of an      *
+      * XFER, and REVRSL.                                         *
+      *-----------------------------------------------------------*
+       4500-POST-TRANSACTION.
+           SET POSTING-FAILED TO TRUE
+           PERFORM 3100-READ-ACCOUNT THRU 3100-EXIT
+           EVALUATE TRUE
+               WHEN OPERATION-IS-CREDIT
+                   ADD CURRENT-AMOUNT TO CURRENT-BALANCE
+                   SET POSTING-SUCCESSFUL TO TRUE
+               WHEN OPERATION-IS-DEBIT
+                   COMPUTE PROJECTED-BALANCE =
+                       CURRENT-BALANCE - CURRENT-AMOUNT
+                   IF PROJECTED-BALANCE >= (0 - CURRENT-OVERDRAFT-LIMIT)
+                       MOVE PROJECTED-BALANCE TO CURRENT-BALANCE
+                       SET POSTING-SUCCESSFUL TO TRUE
+                   ELSE
+                       DISPLAY
+                         "Insufficient funds - debit exceeds approved "
+                         "overdraft limit for account "
+                         CURRENT-ACCOUNT-NUMBER
+                   END-IF
+           END-EVALUATE
+
+           IF POSTING-SUCCESSFUL
+               IF CURRENT-BALANCE < ZERO
+                   SET RESULT-IS-OVERDRAWN TO TRUE
+               ELSE
+                   SET RESULT-IS-NOT-OVERDRAWN TO TRUE
+               END-IF
+               COMPUTE NEW-TXN-SEQ = DP-LAST-TXN-SEQ + 1
+               SET DP-FUNC-WRITE TO TRUE
+               MOVE CURRENT-ACCOUNT-NUMBER  TO DP-ACCOUNT-NUMBER
+               MOVE CURRENT-BALANCE         TO DP-BALANCE
+               MOVE CURRENT-OVERDRAFT-LIMIT TO DP-OVERDRAFT-LIMIT
+               MOVE CURRENT-OPERATION-TYPE  TO DP-LAST-OPERATION
+               MOVE CURRENT-AMOUNT          TO DP-LAST-AMOUNT
+               MOVE NEW-TXN-SEQ             TO DP-LAST-TXN-SEQ
+               CALL 'DataProgram' USING DP-PARAMETERS
+               PERFORM 4600-WRITE-LEDGER-ENTRY THRU 4600-EXIT
+               IF RESULT-IS-OVERDRAWN
+                   DISPLAY CURRENT-OPERATION-TYPE " posted to account "
+                       CURRENT-ACCOUNT-NUMBER ". New balance: "
+                       CURRENT-BALANCE " *** ACCOUNT OVERDRAWN ***"
+               ELSE
+                   DISPLAY CURRENT-OPERATION-TYPE " posted to account "
+                       CURRENT-ACCOUNT-NUMBER ". New balance: "
+                       CURRENT-BALANCE
+               END-IF
+           END-IF.
+       4500-EXIT.
+           EXIT.
+
+       4600-WRITE-LEDGER-ENTRY.
+           ACCEPT CURRENT-POST-DATE FROM DATE YYYYMMDD
+           ACCEPT CURRENT-POST-TIME FROM TIME
+           OPEN EXTEND TRANSACTION-LEDGER-FILE
+           IF LEDGER-FILE-NOT-FOUND
+               OPEN OUTPUT TRANSACTION-LEDGER-FILE
            END-IF
-           GOBACK.
+           MOVE CURRENT-ACCOUNT-NUMBER  TO LDG-ACCOUNT-NUMBER
+           MOVE NEW-TXN-SEQ             TO LDG-TXN-SEQ
+           MOVE CURRENT-POST-DATE       TO LDG-POST-DATE
+           MOVE CURRENT-POST-TIME       TO LDG-POST-TIME
+           MOVE CURRENT-OPERATION-TYPE  TO LDG-OPERATION-TYPE
+           MOVE CURRENT-AMOUNT          TO LDG-AMOUNT
+           MOVE CURRENT-BALANCE         TO LDG-RESULT-BALANCE
+           IF RESULT-IS-OVERDRAWN
+               SET LDG-IS-OVERDRAWN TO TRUE
+           ELSE
+               MOVE 'N' TO LDG-OVERDRAWN-FLAG
+           END-IF
+           MOVE CURRENT-RELATED-ACCOUNT TO LDG-RELATED-ACCOUNT
+           MOVE CURRENT-REVERSAL-OF-SEQ TO LDG-REVERSAL-OF-SEQ
+           MOVE CURRENT-OPERATOR-ID     TO LDG-OPERATOR-ID
+           MOVE CURRENT-APPROVER-ID     TO LDG-APPROVER-ID
+           WRITE LEDGER-RECORD
+           CLOSE TRANSACTION-LEDGER-FILE.
+       4600-EXIT.
+           EXIT.
+
+      *-----------------------------------------------------------*
+      * XFER - debit the source account and, only if that         *
+      * succeeds, credit the destination account.  Both legs are  *
+      * tagged with each other's account number in the ledger.    *
+      *-----------------------------------------------------------*
+       6000-DO-TRANSFER.
+           MOVE CURRENT-ACCOUNT-NUMBER TO TRANSFER-SOURCE-ACCOUNT
+           MOVE "Enter transfer amount: " TO AMOUNT-PROMPT-TEXT
+           SET AMOUNT-INVALID TO TRUE
+           IF INTERACTIVE-MODE
+               PERFORM 4150-GET-VALID-AMOUNT THRU 4150-EXIT
+           ELSE
+               PERFORM 4200-VALIDATE-CURRENT-AMOUNT THRU 4200-EXIT
+               IF AMOUNT-INVALID
+                   DISPLAY "Skipping XFER for account "
+                       TRANSFER-SOURCE-ACCOUNT ": invalid amount."
+               END-IF
+           END-IF
+           IF AMOUNT-VALID
+               PERFORM 4300-CHECK-DUAL-SIGNOFF THRU 4300-EXIT
+               IF SIGNOFF-OK
+                   PERFORM 6100-VALIDATE-TRANSFER-FUNDS THRU 6100-EXIT
+                   IF POSTING-SUCCESSFUL
+                       PERFORM 6200-POST-TRANSFER-LEGS THRU 6200-EXIT
+                   ELSE
+                       DISPLAY
+                         "Transfer cancelled - insufficient funds/"
+                         "overdraft limit on source account "
+                         TRANSFER-SOURCE-ACCOUNT
+                   END-IF
+               END-IF
+           END-IF.
+       6000-EXIT.
+           EXIT.
+
+       6100-VALIDATE-TRANSFER-FUNDS.
+           SET POSTING-FAILED TO TRUE
+           PERFORM 3100-READ-ACCOUNT THRU 3100-EXIT
+           COMPUTE PROJECTED-BALANCE = CURRENT-BALANCE - CURRENT-AMOUNT
+           IF PROJECTED-BALANCE >= (0 - CURRENT-OVERDRAFT-LIMIT)
+               SET POSTING-SUCCESSFUL TO TRUE
+           END-IF.
+       6100-EXIT.
+           EXIT.
+
+       6200-POST-TRANSFER-LEGS.
+           MOVE 'DEBIT ' TO CURRENT-OPERATION-TYPE
+           PERFORM 4500-POST-TRANSACTION THRU 4500-EXIT
+           IF POSTING-SUCCESSFUL
+               MOVE CURRENT-RELATED-ACCOUNT TO CURRENT-ACCOUNT-NUMBER
+               MOVE TRANSFER-SOURCE-ACCOUNT TO CURRENT-RELATED-ACCOUNT
+               MOVE 'CREDIT' TO CURRENT-OPERATION-TYPE
+               PERFORM 4500-POST-TRANSACTION THRU 4500-EXIT
+           END-IF.
+       6200-EXIT.
+           EXIT.
+
+      *-----------------------------------------------------------*
+      * REVRSL - void the most recent posting on an account by    *
+      * posting the exact inverse amount, linked back to it via   *
+      * LDG-REVERSAL-OF-SEQ.  Skips the interactive dual sign-off *
+      * since it only re-applies an amount already approved once. *
+      *-----------------------------------------------------------*
+       7000-DO-REVERSAL.
+           PERFORM 3100-READ-ACCOUNT THRU 3100-EXIT
+           IF DP-LAST-TXN-SEQ = ZERO
+               DISPLAY "No prior transaction to reverse for account "
+                   CURRENT-ACCOUNT-NUMBER
+           ELSE
+               MOVE DP-LAST-AMOUNT   TO CURRENT-AMOUNT
+               MOVE DP-LAST-TXN-SEQ  TO CURRENT-REVERSAL-OF-SEQ
+               IF DP-LAST-OPERATION = 'CREDIT'
+                   MOVE 'DEBIT ' TO CURRENT-OPERATION-TYPE
+               ELSE
+                   MOVE 'CREDIT' TO CURRENT-OPERATION-TYPE
+               END-IF
+               SET PROGRAMMATIC-MODE TO TRUE
+               PERFORM 4500-POST-TRANSACTION THRU 4500-EXIT
+               IF NOT POSTING-SUCCESSFUL
+                   DISPLAY "Reversal could not be posted for account "
+                       CURRENT-ACCOUNT-NUMBER
+               END-IF
+               MOVE ZERO TO CURRENT-REVERSAL-OF-SEQ
+           END-IF.
+       7000-EXIT.
+           EXIT.
+
+      *-----------------------------------------------------------*
+      * BATCH - drive CREDIT/DEBIT postings unattended from a     *
+      * sequential file of operation-type/account/amount entries. *
+      *-----------------------------------------------------------*
+       8000-DO-BATCH.
+           SET BATCH-NOT-EOF TO TRUE
+           OPEN INPUT BATCH-TRANSACTION-FILE
+           IF NOT BATCH-FILE-OK
+               DISPLAY "No batch transaction file found - nothing "
+                   "to post"
+           ELSE
+               PERFORM 8100-READ-BATCH-RECORD THRU 8100-EXIT
+               PERFORM 8200-PROCESS-BATCH-RECORD THRU 8200-EXIT
+                   UNTIL BATCH-EOF
+               CLOSE BATCH-TRANSACTION-FILE
+           END-IF.
+       8000-EXIT.
+           EXIT.
+
+       8100-READ-BATCH-RECORD.
+           READ BATCH-TRANSACTION-FILE
+               AT END
+                   SET BATCH-EOF TO TRUE
+           END-READ.
+       8100-EXIT.
+           EXIT.
+
+       8200-PROCESS-BATCH-RECORD.
+           SET BATCH-FILE-MODE TO TRUE
+           MOVE BATCH-ACCOUNT-NUMBER TO CURRENT-ACCOUNT-NUMBER
+           MOVE ZERO                 TO CURRENT-RELATED-ACCOUNT
+           MOVE BATCH-AMOUNT         TO CURRENT-AMOUNT
+           MOVE BATCH-APPROVER-ID    TO CURRENT-APPROVER-ID
+           EVALUATE BATCH-OPERATION-TYPE
+               WHEN 'CREDIT'
+                   PERFORM 4000-DO-CREDIT THRU 4000-EXIT
+               WHEN 'DEBIT '
+                   PERFORM 5000-DO-DEBIT THRU 5000-EXIT
+               WHEN OTHER
+                   DISPLAY "Skipping unrecognized batch operation: "
+                       BATCH-OPERATION-TYPE
+           END-EVALUATE
+           PERFORM 8100-READ-BATCH-RECORD THRU 8100-EXIT.
+       8200-EXIT.
+           EXIT.
+
+      *-----------------------------------------------------------*
+      * SETLIM - administrative entry point to set the approved   *
+      * overdraft limit that the DEBIT check enforces per account.*
+      *-----------------------------------------------------------*
+       8500-DO-SET-LIMIT.
+           PERFORM 3100-READ-ACCOUNT THRU 3100-EXIT
+           DISPLAY "Enter new overdraft limit for account "
+               CURRENT-ACCOUNT-NUMBER ": "
+           ACCEPT NEW-LIMIT-INPUT
+           MOVE NEW-LIMIT-INPUT TO CURRENT-OVERDRAFT-LIMIT
+           SET DP-FUNC-WRITE TO TRUE
+           MOVE CURRENT-ACCOUNT-NUMBER  TO DP-ACCOUNT-NUMBER
+           MOVE CURRENT-BALANCE         TO DP-BALANCE
+           MOVE CURRENT-OVERDRAFT-LIMIT TO DP-OVERDRAFT-LIMIT
+           CALL 'DataProgram' USING DP-PARAMETERS
+           DISPLAY "Overdraft limit updated to "
+               CURRENT-OVERDRAFT-LIMIT " for account "
+               CURRENT-ACCOUNT-NUMBER.
+       8500-EXIT.
+           EXIT.
